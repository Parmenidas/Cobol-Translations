@@ -0,0 +1,18 @@
+      *> EMPREC - shared employee master record layout.
+      *> Included under an 01-level Employee (or similar) group item
+      *> in the FILE SECTION or WORKING-STORAGE of every program that
+      *> reads, writes, or otherwise handles an employee record, so
+      *> the layout only has to change in one place.
+           02 fname        PIC X(10).
+           02 lname        PIC X(10).
+           02 SSN.
+               03 A        PIC 999.
+               03 B        PIC 99.
+               03 C        PIC 9(4).
+           02 SSN-NUM REDEFINES SSN PIC 9(9).
+           02 city         PIC X(10).
+           02 DOB              PIC 9(8).
+           02 DEPT-CODE        PIC X(4).
+           02 SALARY           PIC 9(7)V99.
+           02 WITHHOLDING-RATE      PIC S9V9(4).
+           02 WITHHOLDING-RATE-INV  PIC S9V9(5).
