@@ -0,0 +1,11 @@
+      *> FILESTAT - shared FILE STATUS field with the condition names
+      *> for the status codes this shop actually sees in production,
+      *> not just the happy path and end-of-file.
+       01  FileStatus        PIC X(2).
+           88 EverythingOK       VALUE '00'.
+           88 ReachEndOfFile     VALUE '10'.
+           88 RecordNotFound     VALUE '23'.
+           88 PermanentError     VALUE '30'.
+           88 BoundaryViolation  VALUE '34'.
+           88 FileNotFound       VALUE '35'.
+           88 LogicError         VALUE '41' THRU '49'.
