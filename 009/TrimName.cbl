@@ -0,0 +1,20 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. TrimName.
+      *> Reusable name-trimming helper - the trick 003/ComplexData.cbl
+      *> worked out by hand (INSPECT ... TALLYING ... BEFORE SPACE),
+      *> pulled out into one subprogram so every program that displays
+      *> or prints fname/lname can call it instead of re-deriving it.
+      *> Returns how many characters of the space-padded name precede
+      *> the trailing spaces, so the caller can DISPLAY
+      *> TN-Name(1:TN-Length) in place of the full padded field.
+
+       DATA DIVISION.
+           LINKAGE SECTION.
+           01  TN-Name    PIC X(10).
+           01  TN-Length  PIC 9(2).
+
+       PROCEDURE DIVISION USING TN-Name, TN-Length.
+           MOVE ZERO TO TN-Length
+           INSPECT TN-Name TALLYING TN-Length
+               FOR CHARACTERS BEFORE SPACE
+           GOBACK.
