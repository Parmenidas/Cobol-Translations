@@ -0,0 +1,51 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. NightlyBatch.
+      *> Nightly batch stream - runs the load, the listing and the
+      *> reciprocal utility back to back as one job, the way these
+      *> three used to have to be run by hand, one at a time. Each
+      *> step's RETURN-CODE is checked before the next one is let
+      *> to run, so a failed load does not go on to read or report
+      *> against a half-written master.
+
+       DATA DIVISION.
+           WORKING-STORAGE SECTION.
+           01  WS-StepStatus   PIC S9(4) COMP.
+
+       PROCEDURE DIVISION.
+      *> Step 1 - load the day's new hires onto the master
+           CALL "WriteData"
+           MOVE RETURN-CODE TO WS-StepStatus
+           IF WS-StepStatus NOT = 0
+               DISPLAY "NIGHTLY BATCH ABORTED - WriteData FAILED, "
+                   "RETURN-CODE " WS-StepStatus
+               MOVE WS-StepStatus TO RETURN-CODE
+               GOBACK
+           END-IF
+
+      *> Step 2 - sort and list the master now that it is up to date
+           CALL "ReadData"
+           MOVE RETURN-CODE TO WS-StepStatus
+           IF WS-StepStatus NOT = 0
+               DISPLAY "NIGHTLY BATCH ABORTED - ReadData FAILED, "
+                   "RETURN-CODE " WS-StepStatus
+               MOVE WS-StepStatus TO RETURN-CODE
+               GOBACK
+           END-IF
+
+      *> Step 3 - run the reciprocal utility against RATES.DAT. Call
+      *> its batch entry point directly rather than the interactive
+      *> program name - this job has no terminal to answer the
+      *> mode prompt from, and falling through to RunInteractive
+      *> would silently do nothing instead of processing RATES.DAT.
+           CALL "NRreciprocalFuncBatch"
+           MOVE RETURN-CODE TO WS-StepStatus
+           IF WS-StepStatus NOT = 0
+               DISPLAY "NIGHTLY BATCH ABORTED - "
+                   "NRreciprocalFuncBatch FAILED, RETURN-CODE "
+                   WS-StepStatus
+               MOVE WS-StepStatus TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           DISPLAY "NIGHTLY BATCH COMPLETE"
+           GOBACK.
