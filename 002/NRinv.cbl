@@ -0,0 +1,22 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. NRinv.
+      *> One Newton-Raphson pass toward the reciprocal of A, given the
+      *> current estimate XOLD. Used to live nested inside
+      *> NewtonRaphsonReciprocalFunc, but a nested program can only be
+      *> CALLed from within its own containing program, so it is
+      *> broken out here to also be CALLed directly from WriteData
+      *> when it works out WITHHOLDING-RATE-INV for a new hire.
+
+       DATA DIVISION.
+           WORKING-STORAGE SECTION.
+           01  XNEW  PIC S9V9(5)  VALUE ZEROS.
+
+           LINKAGE SECTION.
+           01  A     PIC S9V9(4)  VALUE ZEROS.
+           01  XOLD  PIC S9V9(5)  VALUE -0.0100.
+
+       PROCEDURE DIVISION USING XOLD,A.
+           COMPUTE XNEW ROUNDED = XOLD *( 2 - A * XOLD)
+           DISPLAY "Result: ",XNEW
+           MOVE XNEW TO XOLD.
+       END PROGRAM NRinv.
