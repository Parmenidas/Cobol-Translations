@@ -1,57 +1,170 @@
        IDENTIFICATION DIVISION.
            PROGRAM-ID. NewtonRaphsonReciprocalFunc.
-      *> Newton-Raphson method for computing 1/a     
+      *> Newton-Raphson method for computing 1/a
+      *> Runs interactively against one value keyed in at the
+      *> terminal, or in batch against every value on RATES.DAT,
+      *> writing one reciprocal (or rejection) per rate to RECIPS.DAT.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT RatesFile ASSIGN TO "RATES.DAT"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS RatesFileStatus.
+               SELECT RecipFile ASSIGN TO "RECIPS.DAT"
+                   ORGANIZATION IS SEQUENTIAL.
 
        DATA DIVISION.
+           FILE SECTION.
+           FD RatesFile.
+      *> One rate value per record - same domain as the interactive A.
+           01  RateRecord.
+               02 RR-VALUE  PIC S9V9(4).
+
+           FD RecipFile.
+      *> One line out per rate in: the value, its reciprocal, and a
+      *> status ("OK", "INFINITE" or "NO CONVERGE").
+           01  RecipRecord.
+               02 REC-VALUE       PIC S9V9(4).
+               02 REC-RECIPROCAL  PIC S9V9(5).
+               02 REC-STATUS      PIC X(12).
+
            WORKING-STORAGE SECTION.
-           01  A     PIC S99      VALUE ZEROS.
+           01  A     PIC S9V9(4)  VALUE ZEROS.
            01  XNEW  PIC S9V9(5)  VALUE ZEROS.
            01  XOLD  PIC S9V9(5)  VALUE -0.0100.
-           01  N     PIC 99       VALUE 10.
            01  INV   PIC S9V9(5)  VALUE ZEROS.
-      
-       PROCEDURE DIVISION.           
-      *> Get number 
-           DISPLAY "Insert Number (-10<n<10)"
+
+      *> Iterate to convergence instead of a fixed number of passes -
+      *> stop once successive XOLD values settle within WS-Tolerance,
+      *> and give up (flagging it) if that never happens.
+           01  WS-Iteration-Count  PIC 99      VALUE ZEROS.
+           01  WS-Max-Iterations   PIC 99      VALUE 50.
+           01  WS-Tolerance        PIC S9V9(5) VALUE .00001.
+           01  WS-Prev-XOLD        PIC S9V9(5) VALUE ZEROS.
+           01  WS-Diff             PIC S9V9(5) VALUE ZEROS.
+           01  WS-Converged-Flag   PIC X       VALUE 'N'.
+               88 Converged        VALUE 'Y'.
+           01  WS-Compute-Status   PIC X(12)   VALUE SPACES.
+
+      *> Interactive vs. batch-against-RATES.DAT mode.
+           01  WS-Mode             PIC X       VALUE 'I'.
+               88 Batch-Mode       VALUE 'B'.
+           01  RatesFileStatus     PIC X(2).
+               88 RatesFileNotFound VALUE '35'.
+           01  RatesEOF-Flag       PIC X       VALUE 'N'.
+               88 RatesEOF         VALUE 'Y'.
+           01  WS-BatchCount       PIC 9(6)    VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+           DISPLAY "Mode - (I)nteractive single value, or "
+               "(B)atch from RATES.DAT?"
+           ACCEPT WS-Mode
+           EVALUATE TRUE
+               WHEN Batch-Mode
+                   PERFORM RunBatch
+               WHEN OTHER
+                   PERFORM RunInteractive
+           END-EVALUATE
+           GOBACK.
+
+      *> BatchEntry - lets a caller (008/NightlyBatch.cbl) drive the
+      *> RATES.DAT batch path directly, without going through the
+      *> Mode ACCEPT above. An unattended job has no terminal to
+      *> answer that prompt from, so CALLing this entry point instead
+      *> of the program's primary name is how batch callers reach
+      *> RunBatch deterministically.
+       BatchEntry.
+           ENTRY "NRreciprocalFuncBatch".
+           PERFORM RunBatch
+           GOBACK.
+
+      *> RunInteractive - prompt for one value and show its reciprocal.
+       RunInteractive.
+           DISPLAY "Insert Number (up to 1 integer digit, "
+               "4 decimal places)"
            ACCEPT A
-              
-      *> Check input     
-           IF A<=-10 OR A >+10 THEN
-           DISPLAY "Error: number x must be -10 < x < +10"      
-           STOP RUN
-           END-IF
-
-           IF A = 0 THEN
-           DISPLAY "Result: Infinite"           
-           STOP RUN
-           END-IF
-
-      *> Initialize the algorithm 
-           IF A < 0 THEN
-           MOVE -0.01 TO XOLD
+           PERFORM ComputeReciprocal
+           EVALUATE WS-Compute-Status
+               WHEN "INFINITE"
+                   DISPLAY "Result: Infinite"
+               WHEN "NO CONVERGE"
+                   DISPLAY "WARNING: did not converge within "
+                       WS-Max-Iterations " iterations"
+                   DISPLAY "Exact Result:" INV
+               WHEN OTHER
+                   DISPLAY "Converged after " WS-Iteration-Count
+                       " iteration(s)"
+                   DISPLAY "Exact Result:" INV
+           END-EVALUATE.
+
+      *> RunBatch - one reciprocal (or rejection) per record on
+      *> RATES.DAT, written out to RECIPS.DAT.
+       RunBatch.
+           OPEN INPUT RatesFile
+           IF RatesFileNotFound
+               DISPLAY "ERROR: RATES.DAT not found"
+               MOVE 16 TO RETURN-CODE
            ELSE
-           MOVE +0.01 TO XOLD
-           END-IF  
+               OPEN OUTPUT RecipFile
+               PERFORM UNTIL RatesEOF
+                   READ RatesFile
+                       AT END
+                           SET RatesEOF TO TRUE
+                       NOT AT END
+                           MOVE RR-VALUE TO A
+                           PERFORM ComputeReciprocal
+                           MOVE RR-VALUE TO REC-VALUE
+                           MOVE INV TO REC-RECIPROCAL
+                           MOVE WS-Compute-Status TO REC-STATUS
+                           WRITE RecipRecord
+                           ADD 1 TO WS-BatchCount
+                   END-READ
+               END-PERFORM
+               CLOSE RatesFile
+               CLOSE RecipFile
+               DISPLAY "BATCH COMPLETE - " WS-BatchCount
+                   " RATE(S) PROCESSED"
+           END-IF.
 
-      *> Use the algorithm 
-           PERFORM N TIMES
-               CALL "NRinv" USING XOLD,A
-           END-PERFORM
-           DIVIDE  A INTO 1 GIVING INV
-           DISPLAY "Exact Result:" INV
-           STOP RUN.
+      *> ComputeReciprocal - the domain checks and Newton-Raphson loop
+      *> shared by interactive and batch mode alike. Leaves the result
+      *> in INV and a one-word-or-so status in WS-Compute-Status.
+      *> A is PIC S9V9(4), so its magnitude can never reach 10 - the
+      *> PICTURE clause is the only boundary check this value needs.
+       ComputeReciprocal.
+           MOVE "OK" TO WS-Compute-Status
+           MOVE ZEROS TO WS-Iteration-Count
+           MOVE 'N' TO WS-Converged-Flag
+           IF A = 0
+               MOVE "INFINITE" TO WS-Compute-Status
+           ELSE
+               IF A < 0
+                   MOVE -0.01 TO XOLD
+               ELSE
+                   MOVE +0.01 TO XOLD
+               END-IF
+               PERFORM UNTIL Converged
+                       OR WS-Iteration-Count >= WS-Max-Iterations
+                   MOVE XOLD TO WS-Prev-XOLD
+                   CALL "NRinv" USING XOLD,A
+                   ADD 1 TO WS-Iteration-Count
+                   COMPUTE WS-Diff = XOLD - WS-Prev-XOLD
+                   IF WS-Diff < 0
+                       COMPUTE WS-Diff = 0 - WS-Diff
+                   END-IF
+                   IF WS-Diff < WS-Tolerance
+                       SET Converged TO TRUE
+                   END-IF
+               END-PERFORM
+               DIVIDE A INTO 1 GIVING INV
+               IF NOT Converged
+                   MOVE "NO CONVERGE" TO WS-Compute-Status
+               END-IF
+           END-IF.
 
-       IDENTIFICATION DIVISION.
-           PROGRAM-ID. NRinv.
-       DATA DIVISION.
-           WORKING-STORAGE SECTION.
-           01  XNEW  PIC S9V9(5)  VALUE ZEROS.
-           LINKAGE SECTION.
-           01  A     PIC S99      VALUE ZEROS.
-           01  XOLD  PIC S9V9(5)  VALUE -0.0100.                        
-       PROCEDURE DIVISION USING XOLD,A.
-           COMPUTE XNEW ROUNDED = XOLD *( 2 - A * XOLD)
-           DISPLAY "Result: ",XNEW
-           MOVE XNEW TO XOLD.
-       END PROGRAM NRinv.
+      *> NRinv - the single Newton-Raphson pass itself - now lives in
+      *> its own source file (002/NRinv.cbl) instead of nested here,
+      *> so WriteData can CALL it too when it works out
+      *> WITHHOLDING-RATE-INV for a new hire.
        END PROGRAM NewtonRaphsonReciprocalFunc.
