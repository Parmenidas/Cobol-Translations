@@ -0,0 +1,301 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. EmpUpdate.
+      *> In-place employee maintenance against the indexed master.
+      *> Takes an SSN + action code + changed-fields transaction file
+      *> and REWRITEs or DELETEs the matching record on the indexed
+      *> master directly, instead of rebuilding the whole file the
+      *> way WriteData's full-replace/append ever did. data.cobol.dat
+      *> (the sequential master ReadData sorts, prints and totals off
+      *> of, and WriteData's duplicate-SSN check reads IdxMaster
+      *> against) is only ever derived from IdxMaster, never edited
+      *> directly here, so once the indexed master is up to date this
+      *> run rebuilds data.cobol.dat from it in one pass rather than
+      *> letting the two masters drift apart.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT MaintFile ASSIGN TO "empmaint.dat"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS MaintFileStatus.
+               SELECT IdxMaster ASSIGN TO "empmaster.idx"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS IX-SSN-NUM
+                   FILE STATUS IS IdxFileStatus.
+               SELECT FileUsed ASSIGN TO "data.cobol.dat"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS FileStatus.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD MaintFile.
+      *> One maintenance action per record: SSN, action code (C =
+      *> change, D = delete), and the changed field values.
+           01  MaintRecord.
+               02 MT-ACTION-CODE   PIC X(1).
+                   88 MT-Change    VALUE 'C'.
+                   88 MT-Delete    VALUE 'D'.
+               COPY EMPREC
+                   REPLACING ==fname== BY ==MT-fname==
+                             ==lname== BY ==MT-lname==
+                             ==SSN-NUM== BY ==MT-SSN-NUM==
+                             ==SSN== BY ==MT-SSN==
+                             ==A== BY ==MT-A==
+                             ==B== BY ==MT-B==
+                             ==C== BY ==MT-C==
+                             ==city== BY ==MT-city==
+                             ==DOB== BY ==MT-DOB==
+                             ==DEPT-CODE== BY ==MT-DEPT-CODE==
+                             ==SALARY== BY ==MT-SALARY==
+                             ==WITHHOLDING-RATE-INV==
+                          BY ==MT-WITHHOLDING-RATE-INV==
+                             ==WITHHOLDING-RATE==
+                          BY ==MT-WITHHOLDING-RATE==.
+
+           FD IdxMaster.
+      *> Same indexed layout WriteData writes - see copybooks/EMPREC.cpy
+           01  IdxEmployee.
+               COPY EMPREC
+                   REPLACING ==fname== BY ==IX-fname==
+                             ==lname== BY ==IX-lname==
+                             ==SSN-NUM== BY ==IX-SSN-NUM==
+                             ==SSN== BY ==IX-SSN==
+                             ==A== BY ==IX-A==
+                             ==B== BY ==IX-B==
+                             ==C== BY ==IX-C==
+                             ==city== BY ==IX-city==
+                             ==DOB== BY ==IX-DOB==
+                             ==DEPT-CODE== BY ==IX-DEPT-CODE==
+                             ==SALARY== BY ==IX-SALARY==
+                             ==WITHHOLDING-RATE-INV==
+                          BY ==IX-WITHHOLDING-RATE-INV==
+                             ==WITHHOLDING-RATE==
+                          BY ==IX-WITHHOLDING-RATE==.
+
+           FD FileUsed.
+      *> Rebuilt from IdxMaster, in SSN order, every time this program
+      *> runs - see RebuildSequentialMaster. Shared employee master
+      *> layout - see copybooks/EMPREC.cpy
+           01  Employee.
+               COPY EMPREC.
+
+           WORKING-STORAGE SECTION.
+      *> Shared FILE STATUS layout, for FileUsed - see
+      *> copybooks/FILESTAT.cpy.
+           COPY FILESTAT.
+           01  IdxEOF-Flag      PIC X VALUE 'N'.
+               88 IdxAtEnd      VALUE 'Y'.
+           01  MaintEOF-Flag    PIC X VALUE 'N'.
+               88 MaintEOF      VALUE 'Y'.
+           01  MaintFileStatus  PIC X(2).
+               88 MaintOK       VALUE '00'.
+               88 MaintFileNotFound VALUE '35'.
+      *> Shared FILE STATUS layout, renamed for IdxMaster - see
+      *> copybooks/FILESTAT.cpy.
+           COPY FILESTAT
+               REPLACING ==FileStatus== BY ==IdxFileStatus==
+                         ==EverythingOK== BY ==IdxOK==
+                         ==ReachEndOfFile== BY ==IdxReachEndOfFile==
+                         ==RecordNotFound== BY ==IdxNotFound==
+                         ==PermanentError== BY ==IdxPermanentError==
+                         ==BoundaryViolation==
+                      BY ==IdxBoundaryViolation==
+                         ==FileNotFound== BY ==IdxFileNotFound==
+                         ==LogicError== BY ==IdxLogicError==.
+           01  WS-ChangeCount   PIC 9(6) VALUE ZEROS.
+           01  WS-DeleteCount   PIC 9(6) VALUE ZEROS.
+           01  WS-RejectCount   PIC 9(6) VALUE ZEROS.
+
+      *> Newton-Raphson convergence loop for IX-WITHHOLDING-RATE-INV -
+      *> same shape as WriteData's ComputeWithholdingInverse, sharing
+      *> its NRinv pass via CALL, so a changed withholding rate keeps
+      *> the stored inverse in step with it instead of leaving it
+      *> stale.
+           01  WS-WH-XOLD            PIC S9V9(5) VALUE ZEROS.
+           01  WS-WH-Prev-XOLD       PIC S9V9(5) VALUE ZEROS.
+           01  WS-WH-Diff            PIC S9V9(5) VALUE ZEROS.
+           01  WS-WH-Iteration-Count PIC 99      VALUE ZEROS.
+           01  WS-WH-Max-Iterations  PIC 99      VALUE 50.
+           01  WS-WH-Tolerance       PIC S9V9(5) VALUE .00001.
+           01  WS-WH-Converged-Flag  PIC X       VALUE 'N'.
+               88 WH-Converged       VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT MaintFile
+           IF MaintFileNotFound
+               DISPLAY "ERROR : empmaint.dat not found"
+               MOVE 16 TO RETURN-CODE
+               CLOSE MaintFile
+               GOBACK
+           END-IF
+           IF NOT MaintOK
+               DISPLAY "ERROR : unable to open empmaint.dat - "
+                   "FILE STATUS: " MaintFileStatus
+               MOVE 16 TO RETURN-CODE
+               CLOSE MaintFile
+               GOBACK
+           END-IF
+
+      *> Unlike WriteData's OpenIdxMaster, a missing empmaster.idx is
+      *> not created empty here - there is nothing for a maintenance
+      *> run to change or delete against a master that does not exist
+      *> yet, so it fails the job instead of silently doing nothing.
+           OPEN I-O IdxMaster
+           IF IdxFileNotFound
+               DISPLAY "ERROR : empmaster.idx not found - "
+                   "run WriteData at least once first"
+               MOVE 16 TO RETURN-CODE
+               CLOSE MaintFile
+               GOBACK
+           END-IF
+           IF NOT IdxOK
+               DISPLAY "ERROR : unable to open empmaster.idx - "
+                   "FILE STATUS: " IdxFileStatus
+               MOVE 16 TO RETURN-CODE
+               CLOSE MaintFile
+               GOBACK
+           END-IF
+
+           PERFORM UNTIL MaintEOF
+               READ MaintFile
+                   AT END SET MaintEOF TO TRUE
+                   NOT AT END
+                       EVALUATE TRUE
+                           WHEN MT-Change
+                               PERFORM ChangeEmployee
+                           WHEN MT-Delete
+                               PERFORM DeleteEmployee
+                           WHEN OTHER
+                               ADD 1 TO WS-RejectCount
+                               DISPLAY "UNKNOWN ACTION CODE '"
+                                   MT-ACTION-CODE "' FOR SSN "
+                                   MT-SSN-NUM
+                       END-EVALUATE
+               END-READ
+           END-PERFORM
+
+           DISPLAY "EMPLOYEE MAINTENANCE COMPLETE"
+           DISPLAY "  CHANGED : " WS-ChangeCount
+           DISPLAY "  DELETED : " WS-DeleteCount
+           DISPLAY "  REJECTED: " WS-RejectCount
+
+           PERFORM RebuildSequentialMaster
+
+           CLOSE MaintFile
+           CLOSE IdxMaster
+           STOP RUN.
+
+      *> RebuildSequentialMaster - data.cobol.dat is only ever a
+      *> derived copy of IdxMaster, so every change/delete applied
+      *> above is brought over by rebuilding it from IdxMaster in one
+      *> pass instead of being edited directly. Without this, a
+      *> delete here would vanish from the indexed master while
+      *> staying on data.cobol.dat forever (still on ReadData's
+      *> roster), and a deleted SSN would no longer be on IdxMaster
+      *> for WriteData's CheckDuplicateSSN to catch if newhire.dat
+      *> ever submitted it again - silently letting a deleted
+      *> employee's SSN back onto the master as a duplicate.
+       RebuildSequentialMaster.
+           OPEN OUTPUT FileUsed
+           IF NOT EverythingOK
+               DISPLAY "ERROR : unable to open data.cobol.dat for "
+                   "rebuild - FILE STATUS: " FileStatus
+               MOVE 16 TO RETURN-CODE
+               CLOSE MaintFile
+               CLOSE IdxMaster
+               GOBACK
+           END-IF
+           MOVE 0 TO IX-SSN-NUM
+           START IdxMaster KEY IS NOT LESS THAN IX-SSN-NUM
+               INVALID KEY
+                   SET IdxAtEnd TO TRUE
+           END-START
+           PERFORM UNTIL IdxAtEnd
+               READ IdxMaster NEXT RECORD
+                   AT END SET IdxAtEnd TO TRUE
+                   NOT AT END
+                       MOVE IX-fname     TO fname
+                       MOVE IX-lname     TO lname
+                       MOVE IX-SSN       TO SSN
+                       MOVE IX-city      TO city
+                       MOVE IX-DOB       TO DOB
+                       MOVE IX-DEPT-CODE TO DEPT-CODE
+                       MOVE IX-SALARY    TO SALARY
+                       MOVE IX-WITHHOLDING-RATE     TO WITHHOLDING-RATE
+                       MOVE IX-WITHHOLDING-RATE-INV
+                           TO WITHHOLDING-RATE-INV
+                       WRITE Employee
+               END-READ
+           END-PERFORM
+           CLOSE FileUsed.
+
+      *> ChangeEmployee - fetch the matching master record by SSN and
+      *> rewrite it in place with the transaction's field values.
+       ChangeEmployee.
+           MOVE MT-SSN-NUM TO IX-SSN-NUM
+           READ IdxMaster
+               KEY IS IX-SSN-NUM
+               INVALID KEY
+                   ADD 1 TO WS-RejectCount
+                   DISPLAY "CHANGE REJECTED - SSN NOT ON FILE: "
+                       MT-SSN-NUM
+               NOT INVALID KEY
+                   MOVE MT-fname     TO IX-fname
+                   MOVE MT-lname     TO IX-lname
+                   MOVE MT-city      TO IX-city
+                   MOVE MT-DOB       TO IX-DOB
+                   MOVE MT-DEPT-CODE TO IX-DEPT-CODE
+                   MOVE MT-SALARY    TO IX-SALARY
+                   MOVE MT-WITHHOLDING-RATE TO IX-WITHHOLDING-RATE
+                   PERFORM ComputeWithholdingInverse
+                   REWRITE IdxEmployee
+                   ADD 1 TO WS-ChangeCount
+           END-READ.
+
+      *> ComputeWithholdingInverse - work out IX-WITHHOLDING-RATE-INV
+      *> from IX-WITHHOLDING-RATE via the same Newton-Raphson pass
+      *> 002/NRreciprocalFunc.cbl and WriteData use, so a maintenance
+      *> change to the rate does not leave the stored inverse stale.
+      *> A zero rate has no inverse, so it is left zero.
+       ComputeWithholdingInverse.
+           MOVE ZEROS TO WS-WH-Iteration-Count
+           MOVE 'N' TO WS-WH-Converged-Flag
+           IF IX-WITHHOLDING-RATE = 0
+               MOVE ZEROS TO IX-WITHHOLDING-RATE-INV
+           ELSE
+               IF IX-WITHHOLDING-RATE < 0
+                   MOVE -0.01 TO WS-WH-XOLD
+               ELSE
+                   MOVE +0.01 TO WS-WH-XOLD
+               END-IF
+               PERFORM UNTIL WH-Converged
+                       OR WS-WH-Iteration-Count >= WS-WH-Max-Iterations
+                   MOVE WS-WH-XOLD TO WS-WH-Prev-XOLD
+                   CALL "NRinv" USING WS-WH-XOLD, IX-WITHHOLDING-RATE
+                   ADD 1 TO WS-WH-Iteration-Count
+                   COMPUTE WS-WH-Diff = WS-WH-XOLD - WS-WH-Prev-XOLD
+                   IF WS-WH-Diff < 0
+                       COMPUTE WS-WH-Diff = 0 - WS-WH-Diff
+                   END-IF
+                   IF WS-WH-Diff < WS-WH-Tolerance
+                       SET WH-Converged TO TRUE
+                   END-IF
+               END-PERFORM
+               DIVIDE IX-WITHHOLDING-RATE INTO 1
+                   GIVING IX-WITHHOLDING-RATE-INV
+           END-IF.
+
+      *> DeleteEmployee - remove the matching master record by SSN.
+       DeleteEmployee.
+           MOVE MT-SSN-NUM TO IX-SSN-NUM
+           READ IdxMaster
+               KEY IS IX-SSN-NUM
+               INVALID KEY
+                   ADD 1 TO WS-RejectCount
+                   DISPLAY "DELETE REJECTED - SSN NOT ON FILE: "
+                       MT-SSN-NUM
+               NOT INVALID KEY
+                   DELETE IdxMaster RECORD
+                   ADD 1 TO WS-DeleteCount
+           END-READ.
