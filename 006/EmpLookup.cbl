@@ -0,0 +1,88 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. EmpLookup.
+      *> Direct lookup of one employee by SSN against the indexed
+      *> (KSDS-style) master that WriteData keeps in step with
+      *> data.cobol.dat, instead of scanning the whole sequential
+      *> master the way ReadData's PERFORM UNTIL loop has to.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT IdxMaster ASSIGN TO "empmaster.idx"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS RANDOM
+                   RECORD KEY IS IX-SSN-NUM
+                   FILE STATUS IS IdxFileStatus.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD IdxMaster.
+      *> Same indexed layout WriteData writes - see copybooks/EMPREC.cpy
+           01  IdxEmployee.
+               COPY EMPREC
+                   REPLACING ==fname== BY ==IX-fname==
+                             ==lname== BY ==IX-lname==
+                             ==SSN-NUM== BY ==IX-SSN-NUM==
+                             ==SSN== BY ==IX-SSN==
+                             ==A== BY ==IX-A==
+                             ==B== BY ==IX-B==
+                             ==C== BY ==IX-C==
+                             ==city== BY ==IX-city==
+                             ==DOB== BY ==IX-DOB==
+                             ==DEPT-CODE== BY ==IX-DEPT-CODE==
+                             ==SALARY== BY ==IX-SALARY==
+                             ==WITHHOLDING-RATE-INV==
+                          BY ==IX-WITHHOLDING-RATE-INV==
+                             ==WITHHOLDING-RATE==
+                          BY ==IX-WITHHOLDING-RATE==.
+
+           WORKING-STORAGE SECTION.
+      *> Shared FILE STATUS layout, renamed for IdxMaster - see
+      *> copybooks/FILESTAT.cpy.
+           COPY FILESTAT
+               REPLACING ==FileStatus== BY ==IdxFileStatus==
+                         ==EverythingOK== BY ==IdxOK==
+                         ==ReachEndOfFile== BY ==IdxReachEndOfFile==
+                         ==RecordNotFound== BY ==IdxNotFound==
+                         ==PermanentError== BY ==IdxPermanentError==
+                         ==BoundaryViolation==
+                      BY ==IdxBoundaryViolation==
+                         ==FileNotFound== BY ==IdxFileNotFound==
+                         ==LogicError== BY ==IdxLogicError==.
+           01  WS-Lookup-SSN    PIC 9(9).
+
+      *> Trimmed lengths of IX-fname/IX-lname for display - see
+      *> 009/TrimName.cbl.
+           01  WS-FnameLen      PIC 9(2) VALUE ZEROS.
+           01  WS-LnameLen      PIC 9(2) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+           DISPLAY "Employee lookup - enter SSN (9 digits): "
+           ACCEPT WS-Lookup-SSN
+
+           OPEN INPUT IdxMaster
+           IF IdxFileNotFound
+               DISPLAY "ERROR: indexed master not found - "
+                   "run WriteData at least once first"
+               STOP RUN
+           END-IF
+
+           MOVE WS-Lookup-SSN TO IX-SSN-NUM
+           READ IdxMaster
+               KEY IS IX-SSN-NUM
+               INVALID KEY
+                   DISPLAY "No employee on file with SSN "
+                       WS-Lookup-SSN
+               NOT INVALID KEY
+                   CALL "TrimName" USING IX-fname, WS-FnameLen
+                   CALL "TrimName" USING IX-lname, WS-LnameLen
+                   DISPLAY IX-fname(1:WS-FnameLen) "," SPACE
+                       IX-lname(1:WS-LnameLen)
+                       " SSN: " IX-A "-" IX-B "-" IX-C
+                   DISPLAY "  City: " IX-city
+                   DISPLAY "  Dept: " IX-DEPT-CODE
+                       "  Salary: " IX-SALARY
+           END-READ
+
+           CLOSE IdxMaster
+           STOP RUN.
