@@ -4,15 +4,9 @@
 
        DATA DIVISION.
            WORKING-STORAGE SECTION.
-      *> Some complex data type, notice the "02", "03" levels
+      *> Shared employee master layout - see copybooks/EMPREC.cpy
            01  Employee.
-               02 fname     PIC X(10).
-               02 lname     PIC X(10).
-               02 SSN.
-                   03 A     PIC 999.
-                   03 B     PIC 99.
-                   03 C     PIC 9(4).
-               02 city      PIC X(10).
+               COPY EMPREC.
            01 n_letters     PIC 9.
 
        PROCEDURE DIVISION.           
