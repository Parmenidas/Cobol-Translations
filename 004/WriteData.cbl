@@ -1,47 +1,532 @@
-       IDENTIFICATION DIVISION.
-           PROGRAM-ID. WriteData.
-      *> How to write a file     
-       
-       ENVIRONMENT DIVISION.
-           INPUT-OUTPUT SECTION.
-           FILE-CONTROL.
-               SELECT FileUsed ASSIGN TO "data.cobol.dat"
-                   ORGANIZATION IS SEQUENTIAL.
-       
-       DATA DIVISION.
-           FILE SECTION.
-           FD FileUsed.
-      *> Some complex data type, notice the "02", "03" levels
-           01  Employee.
-               02 fname     PIC X(10).
-               02 lname     PIC X(10).
-               02 SSN.
-                   03 A     PIC 999.
-                   03 B     PIC 99.
-                   03 C     PIC 9(4).
-               02 city      PIC X(10).
-           
-           WORKING-STORAGE SECTION.
-           01  N            PIC 9 VALUE 3.
-
-       PROCEDURE DIVISION.                 
-      *> Set values
-           MOVE "Michael" TO fname
-           MOVE "Smith" TO lname
-           MOVE "123456789" TO SSN
-           MOVE "Portland" TO city
-           DISPLAY fname "," SPACE lname " SSN: "A "-" B "-" C
-           
-      *> open file
-           OPEN OUTPUT FileUsed
-
-      *> Write the record N times 
-      *> NOTE: Old file is deleted and replaced with new data
-           PERFORM N TIMES 
-             WRITE Employee
-           END-PERFORM
-       
-      *> close file
-           CLOSE FileUsed
-           STOP RUN.
-
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. WriteData.
+      *> How to write a file
+      *> New hires now come from a transaction file instead of a
+      *> single hardcoded literal record, and the master is appended
+      *> to (after a dated backup) instead of being replaced outright.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT FileUsed ASSIGN TO "data.cobol.dat"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS FileStatus.
+               SELECT NewHireFile ASSIGN TO "newhire.dat"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS NewHireFileStatus.
+               SELECT BackupFile ASSIGN TO DYNAMIC WS-BackupName
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS BackupFileStatus.
+               SELECT SuspenseFile ASSIGN TO "suspense.dat"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS SuspenseFileStatus.
+               SELECT IdxMaster ASSIGN TO "empmaster.idx"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS IX-SSN-NUM
+                   FILE STATUS IS IdxFileStatus.
+               SELECT CatalogFile ASSIGN TO "ARCHCAT.DAT"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS CatalogFileStatus.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD FileUsed.
+      *> Shared employee master layout - see copybooks/EMPREC.cpy
+           01  Employee.
+               COPY EMPREC.
+
+           FD NewHireFile.
+      *> Same layout as the master - one new hire per record
+           01  NewHire.
+               COPY EMPREC
+                   REPLACING ==fname== BY ==NH-fname==
+                             ==lname== BY ==NH-lname==
+                             ==SSN-NUM== BY ==NH-SSN-NUM==
+                             ==SSN== BY ==NH-SSN==
+                             ==A== BY ==NH-A==
+                             ==B== BY ==NH-B==
+                             ==C== BY ==NH-C==
+                             ==city== BY ==NH-city==
+                             ==DOB== BY ==NH-DOB==
+                             ==DEPT-CODE== BY ==NH-DEPT-CODE==
+                             ==SALARY== BY ==NH-SALARY==
+                             ==WITHHOLDING-RATE-INV==
+                          BY ==NH-WITHHOLDING-RATE-INV==
+                             ==WITHHOLDING-RATE==
+                          BY ==NH-WITHHOLDING-RATE==.
+
+           FD BackupFile.
+      *> Dated copy of the master, taken before we append to it
+           01  BackupRecord.
+               COPY EMPREC
+                   REPLACING ==fname== BY ==BK-fname==
+                             ==lname== BY ==BK-lname==
+                             ==SSN-NUM== BY ==BK-SSN-NUM==
+                             ==SSN== BY ==BK-SSN==
+                             ==A== BY ==BK-A==
+                             ==B== BY ==BK-B==
+                             ==C== BY ==BK-C==
+                             ==city== BY ==BK-city==
+                             ==DOB== BY ==BK-DOB==
+                             ==DEPT-CODE== BY ==BK-DEPT-CODE==
+                             ==SALARY== BY ==BK-SALARY==
+                             ==WITHHOLDING-RATE-INV==
+                          BY ==BK-WITHHOLDING-RATE-INV==
+                             ==WITHHOLDING-RATE==
+                          BY ==BK-WITHHOLDING-RATE==.
+
+           FD SuspenseFile.
+      *> Rejected new-hire records - bad SSN or, later, bad city -
+      *> kept with a reason code instead of silently dropped.
+           01  SuspenseRecord.
+               COPY EMPREC
+                   REPLACING ==fname== BY ==SU-fname==
+                             ==lname== BY ==SU-lname==
+                             ==SSN-NUM== BY ==SU-SSN-NUM==
+                             ==SSN== BY ==SU-SSN==
+                             ==A== BY ==SU-A==
+                             ==B== BY ==SU-B==
+                             ==C== BY ==SU-C==
+                             ==city== BY ==SU-city==
+                             ==DOB== BY ==SU-DOB==
+                             ==DEPT-CODE== BY ==SU-DEPT-CODE==
+                             ==SALARY== BY ==SU-SALARY==
+                             ==WITHHOLDING-RATE-INV==
+                          BY ==SU-WITHHOLDING-RATE-INV==
+                             ==WITHHOLDING-RATE==
+                          BY ==SU-WITHHOLDING-RATE==.
+               02 SU-REASON-CODE   PIC 9(2).
+               02 SU-REASON-TEXT   PIC X(30).
+
+           FD IdxMaster.
+      *> Indexed (KSDS-style) alternate of the employee master, keyed
+      *> on SSN, for direct single-employee lookup and update - see
+      *> EmpLookup and EmpUpdate. Kept in step with FileUsed by
+      *> WriteData; FileUsed remains the sequential master of record.
+           01  IdxEmployee.
+               COPY EMPREC
+                   REPLACING ==fname== BY ==IX-fname==
+                             ==lname== BY ==IX-lname==
+                             ==SSN-NUM== BY ==IX-SSN-NUM==
+                             ==SSN== BY ==IX-SSN==
+                             ==A== BY ==IX-A==
+                             ==B== BY ==IX-B==
+                             ==C== BY ==IX-C==
+                             ==city== BY ==IX-city==
+                             ==DOB== BY ==IX-DOB==
+                             ==DEPT-CODE== BY ==IX-DEPT-CODE==
+                             ==SALARY== BY ==IX-SALARY==
+                             ==WITHHOLDING-RATE-INV==
+                          BY ==IX-WITHHOLDING-RATE-INV==
+                             ==WITHHOLDING-RATE==
+                          BY ==IX-WITHHOLDING-RATE==.
+
+           FD CatalogFile.
+      *> One line per dated backup BackupMasterFile has ever taken -
+      *> read by 010/PurgeArchive.cbl to decide what is old enough to
+      *> remove, since plain COBOL has no way to list a directory.
+           01  CatalogRecord.
+               02 CAT-FILENAME  PIC X(30).
+               02 CAT-DATE      PIC 9(8).
+
+           WORKING-STORAGE SECTION.
+           01  NewHireEOF-Flag  PIC X VALUE 'N'.
+               88 NewHireEOF    VALUE 'Y'.
+      *> Shared FILE STATUS layout - see copybooks/FILESTAT.cpy.
+           COPY FILESTAT.
+
+      *> NewHireFile gets its own status field off the same shared
+      *> layout, so an open/read failure on it cannot be confused
+      *> with one on the master.
+           COPY FILESTAT
+               REPLACING ==FileStatus== BY ==NewHireFileStatus==
+                         ==EverythingOK== BY ==NewHireOK==
+                         ==ReachEndOfFile== BY ==NewHireReachEndOfFile==
+                         ==RecordNotFound== BY ==NewHireRecordNotFound==
+                         ==PermanentError== BY ==NewHirePermanentError==
+                         ==BoundaryViolation==
+                      BY ==NewHireBoundaryViolation==
+                         ==FileNotFound== BY ==NewHireFileNotFound==
+                         ==LogicError== BY ==NewHireLogicError==.
+
+      *> BackupFile and SuspenseFile get their own status fields off
+      *> the same shared layout, so a disk-full or permissions
+      *> failure opening either one is actually detected instead of
+      *> going unnoticed.
+           COPY FILESTAT
+               REPLACING ==FileStatus== BY ==BackupFileStatus==
+                         ==EverythingOK== BY ==BackupOK==
+                         ==ReachEndOfFile== BY ==BackupReachEndOfFile==
+                         ==RecordNotFound== BY ==BackupRecordNotFound==
+                         ==PermanentError== BY ==BackupPermanentError==
+                         ==BoundaryViolation==
+                      BY ==BackupBoundaryViolation==
+                         ==FileNotFound== BY ==BackupFileNotFound==
+                         ==LogicError== BY ==BackupLogicError==.
+
+           COPY FILESTAT
+               REPLACING ==FileStatus== BY ==SuspenseFileStatus==
+                         ==EverythingOK== BY ==SuspenseOK==
+                         ==ReachEndOfFile==
+                      BY ==SuspenseReachEndOfFile==
+                         ==RecordNotFound==
+                      BY ==SuspenseRecordNotFound==
+                         ==PermanentError==
+                      BY ==SuspensePermanentError==
+                         ==BoundaryViolation==
+                      BY ==SuspenseBoundaryViolation==
+                         ==FileNotFound== BY ==SuspenseFileNotFound==
+                         ==LogicError== BY ==SuspenseLogicError==.
+
+           01  MasterExists-Flag  PIC X VALUE 'N'.
+               88 MasterExists    VALUE 'Y'.
+           01  BackupEOF-Flag   PIC X VALUE 'N'.
+               88 BackupEOF       VALUE 'Y'.
+           01  WS-BackupName    PIC X(40).
+           01  WS-Today         PIC X(8).
+
+           01  NewHire-OK-Flag  PIC X VALUE 'Y'.
+               88 NewHire-OK    VALUE 'Y'.
+           01  WS-Reason-Code   PIC 9(2) VALUE ZEROS.
+               88 Reason-NonNumericSSN VALUE 01.
+               88 Reason-ZeroSSN       VALUE 02.
+               88 Reason-FakeSSN       VALUE 03.
+               88 Reason-DuplicateSSN  VALUE 04.
+               88 Reason-InvalidCity   VALUE 05.
+           01  WS-Reason-Text   PIC X(30).
+
+      *> Reference table of recognized cities - a new hire whose city
+      *> is not on this list goes to suspense instead of onto the
+      *> master, the same as a bad SSN does.
+           01  WS-City-Table-Values.
+               02 FILLER         PIC X(10) VALUE "NEW YORK".
+               02 FILLER         PIC X(10) VALUE "CHICAGO".
+               02 FILLER         PIC X(10) VALUE "BOSTON".
+               02 FILLER         PIC X(10) VALUE "DALLAS".
+               02 FILLER         PIC X(10) VALUE "DENVER".
+               02 FILLER         PIC X(10) VALUE "SEATTLE".
+               02 FILLER         PIC X(10) VALUE "ATLANTA".
+               02 FILLER         PIC X(10) VALUE "PHOENIX".
+               02 FILLER         PIC X(10) VALUE "HOUSTON".
+               02 FILLER         PIC X(10) VALUE "AUSTIN".
+           01  WS-City-Table REDEFINES WS-City-Table-Values.
+               02 WS-Valid-City  PIC X(10) OCCURS 10 TIMES.
+           01  WS-City-Idx       PIC 99 COMP.
+           01  WS-City-Match-Flag PIC X VALUE 'N'.
+               88 WS-City-Valid  VALUE 'Y'.
+
+      *> IdxMaster gets its own status field off the same shared
+      *> layout too - see copybooks/FILESTAT.cpy.
+           COPY FILESTAT
+               REPLACING ==FileStatus== BY ==IdxFileStatus==
+                         ==EverythingOK== BY ==IdxOK==
+                         ==ReachEndOfFile== BY ==IdxReachEndOfFile==
+                         ==RecordNotFound== BY ==IdxNotFound==
+                         ==PermanentError== BY ==IdxPermanentError==
+                         ==BoundaryViolation==
+                      BY ==IdxBoundaryViolation==
+                         ==FileNotFound== BY ==IdxFileNotFound==
+                         ==LogicError== BY ==IdxLogicError==.
+
+           01  CatalogFileStatus  PIC X(2).
+               88 CatalogFileNotFound VALUE '35'.
+
+      *> Trimmed lengths of fname/lname for display - see
+      *> 009/TrimName.cbl.
+           01  WS-FnameLen      PIC 9(2) VALUE ZEROS.
+           01  WS-LnameLen      PIC 9(2) VALUE ZEROS.
+
+      *> Newton-Raphson convergence loop for WITHHOLDING-RATE-INV -
+      *> same shape as ComputeReciprocal in 002/NRreciprocalFunc.cbl,
+      *> sharing its NRinv pass via CALL since WriteData now works out
+      *> the inverse rate instead of leaving it zero on the master.
+           01  WS-WH-XOLD            PIC S9V9(5) VALUE ZEROS.
+           01  WS-WH-Prev-XOLD       PIC S9V9(5) VALUE ZEROS.
+           01  WS-WH-Diff            PIC S9V9(5) VALUE ZEROS.
+           01  WS-WH-Iteration-Count PIC 99      VALUE ZEROS.
+           01  WS-WH-Max-Iterations  PIC 99      VALUE 50.
+           01  WS-WH-Tolerance       PIC S9V9(5) VALUE .00001.
+           01  WS-WH-Converged-Flag  PIC X       VALUE 'N'.
+               88 WH-Converged       VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+      *> Take a same-day dated backup of whatever master already
+      *> exists, so a re-run can never wipe out the file in place.
+           PERFORM BackupMasterFile
+
+      *> open the master in EXTEND (append) mode if it already
+      *> existed, or create it fresh on day one
+           IF MasterExists
+               OPEN EXTEND FileUsed
+           ELSE
+               OPEN OUTPUT FileUsed
+           END-IF
+           OPEN INPUT NewHireFile
+           IF NewHireFileNotFound
+               DISPLAY "ERROR : newhire.dat NOT found"
+               MOVE 16 TO RETURN-CODE
+               CLOSE FileUsed
+               GOBACK
+           END-IF
+           OPEN OUTPUT SuspenseFile
+           IF NOT SuspenseOK
+               DISPLAY "ERROR : unable to open suspense.dat"
+               MOVE 16 TO RETURN-CODE
+               CLOSE FileUsed
+               CLOSE NewHireFile
+               GOBACK
+           END-IF
+           PERFORM OpenIdxMaster
+
+      *> Read the new-hire transactions and write one master record
+      *> per new hire, until the transaction file is exhausted. Any
+      *> transaction that fails validation goes to the suspense file
+      *> with a reason code instead of onto the master.
+           PERFORM UNTIL NewHireEOF
+               READ NewHireFile
+                   AT END SET NewHireEOF TO TRUE
+                   NOT AT END
+                       PERFORM ValidateSSN
+                       IF NewHire-OK
+                           PERFORM CheckDuplicateSSN
+                       END-IF
+                       IF NewHire-OK
+                           PERFORM ValidateCity
+                       END-IF
+                       IF NewHire-OK
+                           MOVE NH-fname     TO fname
+                           MOVE NH-lname     TO lname
+                           MOVE NH-SSN       TO SSN
+                           MOVE NH-city      TO city
+                           MOVE NH-DOB       TO DOB
+                           MOVE NH-DEPT-CODE TO DEPT-CODE
+                           MOVE NH-SALARY    TO SALARY
+                           MOVE NH-WITHHOLDING-RATE TO WITHHOLDING-RATE
+                           PERFORM ComputeWithholdingInverse
+                           CALL "TrimName" USING fname, WS-FnameLen
+                           CALL "TrimName" USING lname, WS-LnameLen
+                           DISPLAY fname(1:WS-FnameLen) "," SPACE
+                               lname(1:WS-LnameLen)
+                               " SSN: "A "-" B "-" C
+                           WRITE Employee
+                           PERFORM WriteIdxMaster
+                       ELSE
+                           PERFORM WriteSuspenseRecord
+                       END-IF
+               END-READ
+           END-PERFORM
+
+      *> close files
+           CLOSE FileUsed
+           CLOSE NewHireFile
+           CLOSE SuspenseFile
+           CLOSE IdxMaster
+           GOBACK.
+
+      *> OpenIdxMaster - open the indexed master for update, creating
+      *> it empty on day one if it does not exist yet.
+       OpenIdxMaster.
+           OPEN I-O IdxMaster
+           IF IdxFileNotFound
+               OPEN OUTPUT IdxMaster
+               CLOSE IdxMaster
+               OPEN I-O IdxMaster
+           END-IF.
+
+      *> WriteIdxMaster - keep the indexed (by-SSN) master in step
+      *> with every record accepted onto the sequential master.
+       WriteIdxMaster.
+           MOVE fname     TO IX-fname
+           MOVE lname     TO IX-lname
+           MOVE SSN       TO IX-SSN
+           MOVE city      TO IX-city
+           MOVE DOB       TO IX-DOB
+           MOVE DEPT-CODE TO IX-DEPT-CODE
+           MOVE SALARY    TO IX-SALARY
+           MOVE WITHHOLDING-RATE     TO IX-WITHHOLDING-RATE
+           MOVE WITHHOLDING-RATE-INV TO IX-WITHHOLDING-RATE-INV
+           WRITE IdxEmployee
+               INVALID KEY
+                   DISPLAY "WARNING: SSN " SSN-NUM
+                       " already on indexed master - IX write skipped"
+           END-WRITE.
+
+      *> ComputeWithholdingInverse - work out WITHHOLDING-RATE-INV from
+      *> WITHHOLDING-RATE via the same Newton-Raphson pass
+      *> 002/NRreciprocalFunc.cbl uses, so the master's inverse rate is
+      *> computed the one way this shop computes it instead of being
+      *> left at zero. A zero rate has no inverse, so it is left zero.
+       ComputeWithholdingInverse.
+           MOVE ZEROS TO WS-WH-Iteration-Count
+           MOVE 'N' TO WS-WH-Converged-Flag
+           IF WITHHOLDING-RATE = 0
+               MOVE ZEROS TO WITHHOLDING-RATE-INV
+           ELSE
+               IF WITHHOLDING-RATE < 0
+                   MOVE -0.01 TO WS-WH-XOLD
+               ELSE
+                   MOVE +0.01 TO WS-WH-XOLD
+               END-IF
+               PERFORM UNTIL WH-Converged
+                       OR WS-WH-Iteration-Count >= WS-WH-Max-Iterations
+                   MOVE WS-WH-XOLD TO WS-WH-Prev-XOLD
+                   CALL "NRinv" USING WS-WH-XOLD, WITHHOLDING-RATE
+                   ADD 1 TO WS-WH-Iteration-Count
+                   COMPUTE WS-WH-Diff = WS-WH-XOLD - WS-WH-Prev-XOLD
+                   IF WS-WH-Diff < 0
+                       COMPUTE WS-WH-Diff = 0 - WS-WH-Diff
+                   END-IF
+                   IF WS-WH-Diff < WS-WH-Tolerance
+                       SET WH-Converged TO TRUE
+                   END-IF
+               END-PERFORM
+               DIVIDE WITHHOLDING-RATE INTO 1
+                   GIVING WITHHOLDING-RATE-INV
+           END-IF.
+
+      *> ValidateSSN - reject a new-hire SSN that is not a plausible
+      *> real SSN: non-numeric, all zeros, or an obviously fake
+      *> repeated-digit pattern (111111111, 222222222, etc).
+       ValidateSSN.
+           SET NewHire-OK TO TRUE
+           MOVE ZEROS TO WS-Reason-Code
+           IF NH-SSN-NUM NOT NUMERIC
+               MOVE 'N' TO NewHire-OK-Flag
+               SET Reason-NonNumericSSN TO TRUE
+               MOVE "NON-NUMERIC SSN" TO WS-Reason-Text
+           ELSE
+               IF NH-SSN-NUM = 0
+                   MOVE 'N' TO NewHire-OK-Flag
+                   SET Reason-ZeroSSN TO TRUE
+                   MOVE "ALL-ZERO SSN" TO WS-Reason-Text
+               ELSE
+                   EVALUATE NH-SSN-NUM
+                       WHEN 111111111
+                       WHEN 222222222
+                       WHEN 333333333
+                       WHEN 444444444
+                       WHEN 555555555
+                       WHEN 666666666
+                       WHEN 777777777
+                       WHEN 888888888
+                       WHEN 999999999
+                           MOVE 'N' TO NewHire-OK-Flag
+                           SET Reason-FakeSSN TO TRUE
+                           MOVE "FAKE SSN PATTERN" TO WS-Reason-Text
+                       WHEN OTHER
+                           CONTINUE
+                   END-EVALUATE
+               END-IF
+           END-IF.
+
+      *> CheckDuplicateSSN - reject a new-hire whose SSN is already on
+      *> the indexed master, so the same person can't land on the
+      *> sequential master twice.
+       CheckDuplicateSSN.
+           MOVE NH-SSN-NUM TO IX-SSN-NUM
+           READ IdxMaster
+               KEY IS IX-SSN-NUM
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'N' TO NewHire-OK-Flag
+                   SET Reason-DuplicateSSN TO TRUE
+                   MOVE "DUPLICATE SSN" TO WS-Reason-Text
+           END-READ.
+
+      *> ValidateCity - reject a new-hire whose city is not one of the
+      *> recognized values in WS-Valid-City, instead of letting an
+      *> unrecognized or misspelled city reach the master.
+       ValidateCity.
+           MOVE 'N' TO WS-City-Match-Flag
+           PERFORM VARYING WS-City-Idx FROM 1 BY 1
+                   UNTIL WS-City-Idx > 10 OR WS-City-Valid
+               IF NH-city = WS-Valid-City(WS-City-Idx)
+                   SET WS-City-Valid TO TRUE
+               END-IF
+           END-PERFORM
+           IF NOT WS-City-Valid
+               MOVE 'N' TO NewHire-OK-Flag
+               SET Reason-InvalidCity TO TRUE
+               MOVE "INVALID CITY" TO WS-Reason-Text
+           END-IF.
+
+      *> WriteSuspenseRecord - record a rejected transaction, with the
+      *> reason it was rejected, for HR or data-entry to clean up.
+       WriteSuspenseRecord.
+           MOVE NH-fname     TO SU-fname
+           MOVE NH-lname     TO SU-lname
+           MOVE NH-SSN       TO SU-SSN
+           MOVE NH-city      TO SU-city
+           MOVE NH-DOB       TO SU-DOB
+           MOVE NH-DEPT-CODE TO SU-DEPT-CODE
+           MOVE NH-SALARY    TO SU-SALARY
+           MOVE WS-Reason-Code TO SU-REASON-CODE
+           MOVE WS-Reason-Text TO SU-REASON-TEXT
+           WRITE SuspenseRecord
+           CALL "TrimName" USING NH-fname, WS-FnameLen
+           CALL "TrimName" USING NH-lname, WS-LnameLen
+           DISPLAY "REJECTED: " NH-fname(1:WS-FnameLen) SPACE
+               NH-lname(1:WS-LnameLen) " REASON: " WS-Reason-Text.
+
+      *> BackupMasterFile - copy today's master to
+      *> data.cobol.dat.YYYYMMDD before anything else touches it. If
+      *> the master does not exist yet (first-ever run) there is
+      *> nothing to back up.
+       BackupMasterFile.
+           OPEN INPUT FileUsed
+           IF FileNotFound
+               SET MasterExists-Flag TO 'N'
+           ELSE
+               SET MasterExists TO TRUE
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-Today
+               STRING "data.cobol.dat." WS-Today DELIMITED BY SIZE
+                   INTO WS-BackupName
+               OPEN OUTPUT BackupFile
+               IF NOT BackupOK
+                   DISPLAY "ERROR : unable to open backup file "
+                       WS-BackupName
+                   MOVE 16 TO RETURN-CODE
+                   CLOSE FileUsed
+                   GOBACK
+               END-IF
+               PERFORM UNTIL BackupEOF
+                   READ FileUsed
+                       AT END SET BackupEOF TO TRUE
+                       NOT AT END
+                           MOVE fname     TO BK-fname
+                           MOVE lname     TO BK-lname
+                           MOVE SSN       TO BK-SSN
+                           MOVE city      TO BK-city
+                           MOVE DOB       TO BK-DOB
+                           MOVE DEPT-CODE TO BK-DEPT-CODE
+                           MOVE SALARY    TO BK-SALARY
+                           MOVE WITHHOLDING-RATE
+                               TO BK-WITHHOLDING-RATE
+                           MOVE WITHHOLDING-RATE-INV
+                               TO BK-WITHHOLDING-RATE-INV
+                           WRITE BackupRecord
+                   END-READ
+               END-PERFORM
+               CLOSE BackupFile
+               PERFORM WriteCatalogEntry
+           END-IF
+           CLOSE FileUsed.
+
+      *> WriteCatalogEntry - note today's dated backup in ARCHCAT.DAT
+      *> so 010/PurgeArchive.cbl can find and age it off later without
+      *> having to list the directory itself.
+       WriteCatalogEntry.
+           OPEN INPUT CatalogFile
+           IF CatalogFileNotFound
+               CLOSE CatalogFile
+               OPEN OUTPUT CatalogFile
+           ELSE
+               CLOSE CatalogFile
+               OPEN EXTEND CatalogFile
+           END-IF
+           MOVE WS-BackupName TO CAT-FILENAME
+           MOVE WS-Today      TO CAT-DATE
+           WRITE CatalogRecord
+           CLOSE CatalogFile.
