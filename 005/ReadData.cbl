@@ -1,74 +1,441 @@
-       IDENTIFICATION DIVISION.
-           PROGRAM-ID. ReadData.
-      *> How to write a file     
-       
-       ENVIRONMENT DIVISION.
-           INPUT-OUTPUT SECTION.
-           FILE-CONTROL.
-               SELECT FileUsed ASSIGN TO "data.cobol.dat"
-                   ORGANIZATION IS SEQUENTIAL
-                   FILE STATUS FileStatus.
-       
-       DATA DIVISION.
-           FILE SECTION.
-           FD FileUsed.
-      *> Some complex data type, notice the "02", "03" levels
-           01  Employee.
-               88 EndOfFile  VALUE ALL '*'.
-               02 fname     PIC X(10).
-               02 lname     PIC X(10).
-               02 SSN.
-                   03 A     PIC 999.
-                   03 B     PIC 99.
-                   03 C     PIC 9(4).
-               02 city      PIC X(10).
-           
-           WORKING-STORAGE SECTION.
-           01  FileStatus   PIC X(2).
-               88 FileNotFound      VALUE '35'.
-               88 ReachEndOfFile    VALUE '10'.
-               88 EverythingOK      VALUE '00'.
-
-       PROCEDURE DIVISION.                 
-           
-      *> open file
-           OPEN INPUT FileUsed
-           
-      *> Check for errors
-           DISPLAY "ERROR CODE : " FileStatus           
-           IF FileNotFound
-               DISPLAY "ERROR : File NOT found"
-               STOP RUN
-           END-IF
-
-           IF ReachEndOfFile
-               DISPLAY "File Empty"
-           END-IF
-
-           IF EverythingOK
-               DISPLAY "No errors. Reading..."
-           END-IF
-
-           IF FileStatus <> '00'
-               DISPLAY "You are not catching this error!"
-           END-IF
-
-      *>  Read the file until you reach the end:
-           PERFORM UNTIL FileStatus IS EQUAL TO '10'
-             READ FileUsed 
-               AT END SET EndOfFile TO TRUE
-               NOT AT END DISPLAY fname "," SPACE lname 
-                   " SSN: "A "-" B "-" C
-           END-PERFORM
-        
-           DISPLAY "ERROR CODE : " FileStatus      
-           DISPLAY fname "," SPACE lname " SSN: "A "-" B "-" C
-
-           IF ReachEndOfFile
-               DISPLAY "End of File Reached"
-           END-IF
-              
-      *> close file
-           CLOSE FileUsed
-           STOP RUN.
-
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. ReadData.
+      *> How to write a file
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT FileUsed ASSIGN TO "data.cobol.dat"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS FileStatus.
+               SELECT SortedFile ASSIGN TO "empsort.dat"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS SortedFileStatus.
+               SELECT SortWorkFile ASSIGN TO "empsort.wrk".
+               SELECT PrintFile ASSIGN TO "emplist.prt"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT CheckpointFile ASSIGN TO "readckpt.dat"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS CheckpointFileStatus.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD FileUsed.
+      *> Shared employee master layout - see copybooks/EMPREC.cpy
+           01  Employee.
+               88 EndOfFile  VALUE ALL '*'.
+               COPY EMPREC.
+
+           SD SortWorkFile.
+      *> Sort work record - same layout, sorted by lname then fname
+      *> so the roster comes out alphabetized instead of in load order.
+           01  SortRecord.
+               COPY EMPREC
+                   REPLACING ==fname== BY ==SW-fname==
+                             ==lname== BY ==SW-lname==
+                             ==SSN-NUM== BY ==SW-SSN-NUM==
+                             ==SSN== BY ==SW-SSN==
+                             ==A== BY ==SW-A==
+                             ==B== BY ==SW-B==
+                             ==C== BY ==SW-C==
+                             ==city== BY ==SW-city==
+                             ==DOB== BY ==SW-DOB==
+                             ==DEPT-CODE== BY ==SW-DEPT-CODE==
+                             ==SALARY== BY ==SW-SALARY==
+                             ==WITHHOLDING-RATE-INV==
+                          BY ==SW-WITHHOLDING-RATE-INV==
+                             ==WITHHOLDING-RATE==
+                          BY ==SW-WITHHOLDING-RATE==.
+
+           FD SortedFile.
+      *> Sorted output of the SORT step - read by the main loop below
+      *> in place of FileUsed.
+           01  SortedRecord.
+               COPY EMPREC
+                   REPLACING ==fname== BY ==SR-fname==
+                             ==lname== BY ==SR-lname==
+                             ==SSN-NUM== BY ==SR-SSN-NUM==
+                             ==SSN== BY ==SR-SSN==
+                             ==A== BY ==SR-A==
+                             ==B== BY ==SR-B==
+                             ==C== BY ==SR-C==
+                             ==city== BY ==SR-city==
+                             ==DOB== BY ==SR-DOB==
+                             ==DEPT-CODE== BY ==SR-DEPT-CODE==
+                             ==SALARY== BY ==SR-SALARY==
+                             ==WITHHOLDING-RATE-INV==
+                          BY ==SR-WITHHOLDING-RATE-INV==
+                             ==WITHHOLDING-RATE==
+                          BY ==SR-WITHHOLDING-RATE==.
+
+           FD PrintFile.
+           01  PrintLine    PIC X(80).
+
+           FD CheckpointFile.
+      *> Progress marker for a long run - how many sorted records had
+      *> been processed, the running control totals as of that point,
+      *> and the SSN of the last one, so a re-run after an abend can
+      *> pick back up instead of starting the whole file over.
+           01  CheckpointRecord.
+               02 CP-Count          PIC 9(6).
+               02 CP-SSNHashTotal    PIC 9(12).
+               02 CP-LastSSN         PIC 9(9).
+
+           WORKING-STORAGE SECTION.
+      *> Shared FILE STATUS layout - see copybooks/FILESTAT.cpy.
+           COPY FILESTAT.
+
+      *> SortedFile gets its own status field instead of sharing
+      *> FileUsed's - the two files' I/O doesn't overlap today, but a
+      *> shared status field would silently start giving the wrong
+      *> answer the day it does.
+           COPY FILESTAT
+               REPLACING ==FileStatus== BY ==SortedFileStatus==
+                         ==EverythingOK== BY ==SortedOK==
+                         ==ReachEndOfFile== BY ==SortedEOF==
+                         ==RecordNotFound== BY ==SortedRecordNotFound==
+                         ==PermanentError== BY ==SortedPermanentError==
+                         ==BoundaryViolation==
+                      BY ==SortedBoundaryViolation==
+                         ==FileNotFound== BY ==SortedFileNotFound==
+                         ==LogicError== BY ==SortedLogicError==.
+
+           01  WS-LinesOnPage   PIC 9(4) VALUE 0.
+           01  WS-LinesPerPage  PIC 9(4) VALUE 20.
+           01  WS-PageNumber    PIC 9(4) VALUE 0.
+           01  WS-LineCount     PIC 9(6) VALUE 0.
+           01  WS-Today         PIC X(8).
+           01  WS-SSNHashTotal  PIC 9(12) VALUE 0.
+
+      *> Checkpoint/restart - every WS-CheckpointInterval records we
+      *> save progress to CheckpointFile; if that file is already
+      *> there on startup (left behind by a run that never reached
+      *> end-of-file), we resume past however much it says was already
+      *> done instead of reprocessing the whole sorted file.
+           01  CheckpointFileStatus  PIC X(2).
+               88 CheckpointFileNotFound VALUE '35'.
+           01  WS-CheckpointInterval PIC 9(6) VALUE 1000.
+           01  WS-RecordsSeen        PIC 9(6) VALUE 0.
+           01  WS-RestartSkipCount   PIC 9(6) VALUE 0.
+           01  WS-ReplayCount        PIC 9(6) VALUE 0.
+           01  WS-CP-LastSSN         PIC 9(9) VALUE 0.
+           01  WS-SinceLastCheckpoint PIC 9(6) VALUE 0.
+           01  Restart-Flag          PIC X VALUE 'N'.
+               88 RestartMode        VALUE 'Y'.
+
+      *> Trimmed lengths of fname/lname for display and printing -
+      *> see 009/TrimName.cbl.
+           01  WS-FnameLen      PIC 9(2) VALUE ZEROS.
+           01  WS-LnameLen      PIC 9(2) VALUE ZEROS.
+
+           01  HeaderLine1.
+               02 FILLER        PIC X(10) VALUE SPACES.
+               02 FILLER        PIC X(20) VALUE "EMPLOYEE LISTING".
+               02 FILLER        PIC X(6)  VALUE "DATE: ".
+               02 HL-Date       PIC X(8).
+               02 FILLER        PIC X(8)  VALUE "  PAGE: ".
+               02 HL-Page       PIC ZZZ9.
+
+           01  HeaderLine2.
+               02 FILLER        PIC X(10) VALUE SPACES.
+               02 FILLER        PIC X(10) VALUE "NAME".
+               02 FILLER        PIC X(12) VALUE SPACES.
+               02 FILLER        PIC X(11) VALUE "SSN".
+               02 FILLER        PIC X(7)  VALUE SPACES.
+               02 FILLER        PIC X(10) VALUE "CITY".
+
+           01  DetailLine.
+               02 FILLER        PIC X(10) VALUE SPACES.
+               02 DL-Name       PIC X(22).
+               02 DL-SSN        PIC X(11).
+               02 FILLER        PIC X(7)  VALUE SPACES.
+               02 DL-City       PIC X(10).
+
+           01  FooterLine.
+               02 FILLER        PIC X(10) VALUE SPACES.
+               02 FILLER        PIC X(20) VALUE "TOTAL EMPLOYEES: ".
+               02 FT-Count      PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+      *> open files
+           OPEN INPUT FileUsed
+           OPEN OUTPUT PrintFile
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-Today
+
+      *> Check for errors
+           DISPLAY "ERROR CODE : " FileStatus
+           IF FileNotFound
+               DISPLAY "ERROR : File NOT found"
+               MOVE 16 TO RETURN-CODE
+               CLOSE PrintFile
+               GOBACK
+           END-IF
+
+           IF ReachEndOfFile
+               DISPLAY "File Empty"
+           END-IF
+
+           IF EverythingOK
+               DISPLAY "No errors. Reading..."
+           END-IF
+
+           IF NOT EverythingOK AND NOT ReachEndOfFile
+                   AND NOT FileNotFound
+               PERFORM FileUsedErrorRoutine
+           END-IF
+
+      *> FileUsed was only opened to check it exists; the actual
+      *> read loop below works off the sorted copy, so hand it back
+      *> before the SORT verb takes it over.
+           CLOSE FileUsed
+
+      *> Sort the master by lname then fname so the roster comes out
+      *> alphabetized instead of in whatever order WriteData loaded it.
+           SORT SortWorkFile
+               ON ASCENDING KEY SW-lname SW-fname
+               USING FileUsed
+               GIVING SortedFile
+
+           OPEN INPUT SortedFile
+
+      *>  Page 1's header has to exist before anything is ever
+      *>  written to PrintFile, including whatever CheckForRestart is
+      *>  about to replay - PrintDetailLine's own page-rollover logic
+      *>  takes it from there.
+           PERFORM PrintHeaders
+
+           PERFORM CheckForRestart
+
+      *>  Read the sorted file until you reach the end. CheckForRestart
+      *>  has already replayed (and counted) however much of it a
+      *>  prior checkpoint covers, so every record reached here is
+      *>  counted exactly once - there is no "already counted, skip
+      *>  it" branch left to get out of step with the master.
+           PERFORM UNTIL SortedFileStatus IS EQUAL TO '10'
+             READ SortedFile INTO Employee
+               AT END SET EndOfFile TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RecordsSeen
+                   PERFORM ProcessSortedRecord
+               END-READ
+             IF NOT SortedOK AND NOT SortedEOF
+                 PERFORM ErrorRoutine
+             END-IF
+           END-PERFORM
+
+           DISPLAY "ERROR CODE : " SortedFileStatus
+           PERFORM TrimEmployeeName
+           DISPLAY fname(1:WS-FnameLen) "," SPACE lname(1:WS-LnameLen)
+               " SSN: "A "-" B "-" C
+
+           IF SortedEOF
+               DISPLAY "End of File Reached"
+           END-IF
+
+      *> Control totals - balance this against the count WriteData
+      *> reports it loaded, to catch a load/read mismatch same day.
+           DISPLAY "RECORDS READ    : " WS-LineCount
+           DISPLAY "SSN HASH TOTAL  : " WS-SSNHashTotal
+
+           PERFORM PrintFooter
+
+      *> Job made it to end-of-file cleanly, so there is nothing left
+      *> to restart from - drop the checkpoint.
+           PERFORM ClearCheckpoint
+
+      *> close files
+           CLOSE SortedFile
+           CLOSE PrintFile
+           GOBACK.
+
+      *> FileUsedErrorRoutine - a real I/O error happened on the
+      *> initial OPEN INPUT FileUsed, not just EOF or a missing file.
+      *> Report it off FileStatus (FileUsed's own status field, not
+      *> SortedFile's - nothing has opened SortedFile yet at this
+      *> point in the run) and fail the job with a non-zero return
+      *> code instead of limping along with bad data.
+       FileUsedErrorRoutine.
+           DISPLAY "I/O ERROR ON FileUsed - FILE STATUS: " FileStatus
+           EVALUATE TRUE
+               WHEN RecordNotFound
+                   DISPLAY "ERROR : Record not found"
+               WHEN PermanentError
+                   DISPLAY "ERROR : Permanent I/O error on device"
+               WHEN BoundaryViolation
+                   DISPLAY "ERROR : Boundary violation on READ"
+               WHEN LogicError
+                   DISPLAY "ERROR : Logic error - file used incorrectly"
+               WHEN OTHER
+                   DISPLAY "ERROR : Unrecognized FILE STATUS "
+                       FileStatus
+           END-EVALUATE
+           MOVE 16 TO RETURN-CODE
+           CLOSE FileUsed
+           CLOSE PrintFile
+           GOBACK.
+
+      *> ErrorRoutine - a real I/O error happened, not just EOF or a
+      *> missing file. Report it with the status code and the specific
+      *> condition it maps to, and fail the job with a non-zero return
+      *> code instead of limping along with bad data.
+       ErrorRoutine.
+           DISPLAY "I/O ERROR ON SortedFile - FILE STATUS: "
+               SortedFileStatus
+           EVALUATE TRUE
+               WHEN SortedRecordNotFound
+                   DISPLAY "ERROR : Record not found"
+               WHEN SortedPermanentError
+                   DISPLAY "ERROR : Permanent I/O error on device"
+               WHEN SortedBoundaryViolation
+                   DISPLAY "ERROR : Boundary violation on READ"
+               WHEN SortedLogicError
+                   DISPLAY "ERROR : Logic error - file used incorrectly"
+               WHEN OTHER
+                   DISPLAY "ERROR : Unrecognized FILE STATUS "
+                       SortedFileStatus
+           END-EVALUATE
+           MOVE 16 TO RETURN-CODE
+           CLOSE SortedFile
+           CLOSE PrintFile
+           GOBACK.
+
+      *> PrintHeaders - start a new page: report title, run date, page
+      *> number and column titles. Called once up front and again every
+      *> time the detail lines fill a page.
+       PrintHeaders.
+           ADD 1 TO WS-PageNumber
+           MOVE WS-Today TO HL-Date
+           MOVE WS-PageNumber TO HL-Page
+           WRITE PrintLine FROM HeaderLine1
+           WRITE PrintLine FROM HeaderLine2
+           MOVE 0 TO WS-LinesOnPage.
+
+      *> PrintDetailLine - one line per employee, breaking to a new
+      *> page (with headers repeated) once the page fills up.
+      *> Caller (ProcessSortedRecord) has already trimmed fname/lname
+      *> before calling here, so this does not trim them again.
+       PrintDetailLine.
+           IF WS-LinesOnPage >= WS-LinesPerPage
+               PERFORM PrintHeaders
+           END-IF
+           MOVE SPACES TO DL-Name
+           STRING fname(1:WS-FnameLen) DELIMITED BY SIZE
+                  ", " DELIMITED BY SIZE
+                  lname(1:WS-LnameLen) DELIMITED BY SIZE
+                  INTO DL-Name
+           MOVE A TO DL-SSN(1:3)
+           MOVE "-" TO DL-SSN(4:1)
+           MOVE B TO DL-SSN(5:2)
+           MOVE "-" TO DL-SSN(7:1)
+           MOVE C TO DL-SSN(8:4)
+           MOVE city TO DL-City
+           WRITE PrintLine FROM DetailLine
+           ADD 1 TO WS-LinesOnPage.
+
+      *> ProcessSortedRecord - trim, display, print and total one
+      *> sorted-file record already moved into Employee. Shared by
+      *> the main read loop and ReplayCheckpointedRecords below, so a
+      *> record is counted exactly once no matter which of the two
+      *> paragraphs reads it.
+       ProcessSortedRecord.
+           PERFORM TrimEmployeeName
+           DISPLAY fname(1:WS-FnameLen) "," SPACE
+               lname(1:WS-LnameLen) " SSN: "A "-" B "-" C
+           PERFORM PrintDetailLine
+           ADD 1 TO WS-LineCount
+           ADD SSN-NUM TO WS-SSNHashTotal
+           ADD 1 TO WS-SinceLastCheckpoint
+           IF WS-SinceLastCheckpoint >= WS-CheckpointInterval
+               PERFORM WriteCheckpoint
+               MOVE 0 TO WS-SinceLastCheckpoint
+           END-IF.
+
+      *> PrintFooter - final line count for the roster.
+       PrintFooter.
+           MOVE WS-LineCount TO FT-Count
+           WRITE PrintLine FROM FooterLine.
+
+      *> TrimEmployeeName - work out how much of fname/lname is real
+      *> text rather than trailing padding, via 009/TrimName.cbl, so
+      *> every DISPLAY and the printed report can drop the padding
+      *> instead of showing it as gaps before the comma.
+       TrimEmployeeName.
+           CALL "TrimName" USING fname, WS-FnameLen
+           CALL "TrimName" USING lname, WS-LnameLen.
+
+      *> CheckForRestart - if a checkpoint was left behind by a run
+      *> that never reached end-of-file, replay (print and re-total)
+      *> however many sorted records it says were already reached,
+      *> then let the main loop carry on from there.
+       CheckForRestart.
+           OPEN INPUT CheckpointFile
+           IF CheckpointFileNotFound
+               CLOSE CheckpointFile
+           ELSE
+               READ CheckpointFile
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       SET RestartMode TO TRUE
+                       MOVE CP-Count TO WS-RestartSkipCount
+                       MOVE CP-LastSSN TO WS-CP-LastSSN
+                       DISPLAY "RESTART DETECTED - RESUMING AFTER "
+                           "RECORD " WS-RestartSkipCount
+                       PERFORM ReplayCheckpointedRecords
+               END-READ
+               CLOSE CheckpointFile
+           END-IF.
+
+      *> ReplayCheckpointedRecords - read back through the first
+      *> WS-RestartSkipCount records of today's sorted file so the
+      *> report stays complete across a restart, re-totaling every
+      *> one of them from the actual data instead of trusting the
+      *> checkpoint's stored totals at face value. The master can
+      *> change between an abend and its restart (WriteData appends
+      *> new hires nightly, EmpUpdate rewrites/deletes in place), so
+      *> a position match alone does not prove record N is still the
+      *> same employee it was when the checkpoint was written - only
+      *> comparing its SSN against CP-LastSSN does. A mismatch is
+      *> reported but does not abort the run: the totals computed
+      *> here and by the main loop that follows are always built from
+      *> whatever is actually on the sorted file today, never from
+      *> a stored figure that could have gone stale.
+       ReplayCheckpointedRecords.
+           MOVE 0 TO WS-ReplayCount
+           PERFORM UNTIL WS-ReplayCount >= WS-RestartSkipCount
+                   OR SortedFileStatus IS EQUAL TO '10'
+             READ SortedFile INTO Employee
+               AT END SET EndOfFile TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RecordsSeen
+                   ADD 1 TO WS-ReplayCount
+                   PERFORM ProcessSortedRecord
+               END-READ
+             IF NOT SortedOK AND NOT SortedEOF
+                 PERFORM ErrorRoutine
+             END-IF
+           END-PERFORM
+
+           IF WS-ReplayCount IS EQUAL TO WS-RestartSkipCount
+                   AND SSN-NUM NOT EQUAL TO WS-CP-LastSSN
+               DISPLAY "WARNING - CHECKPOINT SSN MISMATCH AT RECORD "
+                   WS-RestartSkipCount
+               DISPLAY "MASTER MAY HAVE CHANGED SINCE THE ABEND - "
+                   "TOTALS REFLECT TODAY'S SORTED FILE"
+           END-IF.
+
+      *> WriteCheckpoint - save how far we have gotten, so a re-run
+      *> after an abend does not have to start the sorted file over.
+       WriteCheckpoint.
+           OPEN OUTPUT CheckpointFile
+           MOVE WS-LineCount     TO CP-Count
+           MOVE WS-SSNHashTotal  TO CP-SSNHashTotal
+           MOVE SSN-NUM          TO CP-LastSSN
+           WRITE CheckpointRecord
+           CLOSE CheckpointFile.
+
+      *> ClearCheckpoint - the run reached end-of-file cleanly, so the
+      *> checkpoint no longer represents unfinished work.
+       ClearCheckpoint.
+           CALL "CBL_DELETE_FILE" USING "readckpt.dat".
