@@ -0,0 +1,98 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. PurgeArchive.
+      *> Retention/purge job for the dated backups WriteData's
+      *> BackupMasterFile takes before every load. Works off the
+      *> catalog WriteData appends to in ARCHCAT.DAT - one line per
+      *> backup ever taken - since plain COBOL has no portable way to
+      *> list what is actually sitting in the directory. Anything
+      *> older than WS-RetentionDays is deleted and dropped from the
+      *> catalog; everything else is carried forward untouched.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CatalogFile ASSIGN TO "ARCHCAT.DAT"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS CatalogFileStatus.
+               SELECT NewCatalogFile ASSIGN TO "ARCHCAT.NEW"
+                   ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD CatalogFile.
+      *> Same layout WriteData's WriteCatalogEntry writes.
+           01  CatalogRecord.
+               02 CAT-FILENAME  PIC X(30).
+               02 CAT-DATE      PIC 9(8).
+
+           FD NewCatalogFile.
+           01  NewCatalogRecord.
+               02 NCAT-FILENAME  PIC X(30).
+               02 NCAT-DATE      PIC 9(8).
+
+           WORKING-STORAGE SECTION.
+      *> Configurable retention window - backups older than this many
+      *> days are purged.
+           01  WS-RetentionDays  PIC 9(3) VALUE 30.
+
+           01  WS-Today          PIC 9(8).
+           01  WS-TodayJulian     PIC 9(7).
+           01  WS-CutoffJulian    PIC 9(7).
+           01  WS-EntryJulian     PIC 9(7).
+
+           01  CatalogFileStatus  PIC X(2).
+               88 CatalogFileNotFound VALUE '35'.
+           01  CatEOF-Flag        PIC X VALUE 'N'.
+               88 CatEOF          VALUE 'Y'.
+
+           01  WS-PurgedCount     PIC 9(6) VALUE ZEROS.
+           01  WS-KeptCount       PIC 9(6) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-Today
+           COMPUTE WS-TodayJulian = FUNCTION INTEGER-OF-DATE(WS-Today)
+           COMPUTE WS-CutoffJulian =
+               WS-TodayJulian - WS-RetentionDays
+
+           OPEN INPUT CatalogFile
+           IF CatalogFileNotFound
+               DISPLAY "No archive catalog found - nothing to purge"
+           ELSE
+               OPEN OUTPUT NewCatalogFile
+               PERFORM UNTIL CatEOF
+                   READ CatalogFile
+                       AT END
+                           SET CatEOF TO TRUE
+                       NOT AT END
+                           PERFORM PurgeOrKeepEntry
+                   END-READ
+               END-PERFORM
+               CLOSE CatalogFile
+               CLOSE NewCatalogFile
+
+      *> Swap the trimmed copy in as the new catalog.
+               CALL "CBL_DELETE_FILE" USING "ARCHCAT.DAT"
+               CALL "CBL_RENAME_FILE" USING "ARCHCAT.NEW",
+                   "ARCHCAT.DAT"
+
+               DISPLAY "PURGE COMPLETE - " WS-PurgedCount
+                   " REMOVED, " WS-KeptCount " KEPT"
+           END-IF
+           GOBACK.
+
+      *> PurgeOrKeepEntry - delete the backup and drop its catalog
+      *> line if it is older than the retention window, otherwise
+      *> carry the line forward into the new catalog unchanged.
+       PurgeOrKeepEntry.
+           COMPUTE WS-EntryJulian =
+               FUNCTION INTEGER-OF-DATE(CAT-DATE)
+           IF WS-EntryJulian < WS-CutoffJulian
+               CALL "CBL_DELETE_FILE" USING CAT-FILENAME
+               ADD 1 TO WS-PurgedCount
+               DISPLAY "PURGED: " CAT-FILENAME
+           ELSE
+               MOVE CAT-FILENAME TO NCAT-FILENAME
+               MOVE CAT-DATE     TO NCAT-DATE
+               WRITE NewCatalogRecord
+               ADD 1 TO WS-KeptCount
+           END-IF.
